@@ -23,9 +23,46 @@
                ASSIGN TO 'PR2FA22-Inven.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT PIZZA-TRUCK-OUTPUT-FILE 
+           SELECT PIZZA-TRUCK-OUTPUT-FILE
                ASSIGN TO 'PIZZA-TRUCK-OUTPUT.TXT'.
- 
+
+           SELECT PIZZA-EMPLOYEE-RPT
+               ASSIGN TO 'PIZZA-EMPLOYEE-RPT.TXT'.
+
+           SELECT PIZZA-EXCEPTION-RPT
+               ASSIGN TO 'PIZZA-EXCEPTION-RPT.TXT'.
+
+           SELECT PIZZA-REORDER-ALERT
+               ASSIGN TO 'PIZZA-REORDER-ALERT.TXT'.
+
+           SELECT PIZZA-INVENTORY-HIST
+               ASSIGN TO 'PIZZA-INVENTORY-HIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT PIZZA-INVENTORY-CSV
+               ASSIGN TO 'PIZZA-INVENTORY-CSV.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPOINT-FILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT TRUCK-MASTER
+               ASSIGN TO 'TRUCK-MASTER.TXT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TRUCK-ID-MST
+               FILE STATUS IS WS-TRUCK-MASTER-STATUS.
+
+           SELECT ITEM-MASTER
+               ASSIGN TO 'ITEM-MASTER.TXT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ITEM-ID-MST
+               FILE STATUS IS WS-ITEM-MASTER-STATUS.
+
       *
        DATA DIVISION.
        FILE SECTION.
@@ -43,17 +80,120 @@
            05  SELLING-IN         PIC 99V99.
       *
        FD    PIZZA-TRUCK-OUTPUT-FILE
+             RECORD CONTAINS 132 CHARACTERS.
+
+       01    PIZZA-OUTPUT-REC            PIC X(132).
+      *
+       FD    PIZZA-EMPLOYEE-RPT
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    PIZZA-EMPLOYEE-REC         PIC X(80).
+      *
+       FD    PIZZA-EXCEPTION-RPT
+             RECORD CONTAINS 83 CHARACTERS.
+
+       01    PIZZA-EXCEPTION-REC        PIC X(83).
+      *
+       FD    PIZZA-REORDER-ALERT
              RECORD CONTAINS 80 CHARACTERS.
 
-       01    PIZZA-OUTPUT-REC            PIC X(80).
+       01    PIZZA-REORDER-REC          PIC X(80).
+      *
+       FD    PIZZA-INVENTORY-HIST
+             RECORD CONTAINS 49 CHARACTERS.
+
+       01    PIZZA-HIST-REC             PIC X(49).
+      *
+       FD    PIZZA-INVENTORY-CSV
+             RECORD CONTAINS 100 CHARACTERS.
+
+       01    PIZZA-CSV-REC              PIC X(100).
+      *
+       FD    CHECKPOINT-FILE
+             RECORD CONTAINS 59 CHARACTERS.
+
+       01    CHECKPOINT-REC.
+             05  CKPT-STATUS             PIC X(8).
+             05  CKPT-RECORD-COUNT       PIC 9(7).
+             05  CKPT-LAST-TRUCK-ID      PIC X(5).
+             05  CKPT-LAST-EMPLOYEE-ID   PIC X(4).
+             05  CKPT-STOCK-TOTAL        PIC 9999.
+             05  CKPT-PURCH-TOTAL        PIC 99V99.
+             05  CKPT-INVEN-TOTAL        PIC 9(7)V99.
+             05  CKPT-PROJ-REVENUE       PIC 9(7)V99.
+             05  CKPT-PROJ-PROFIT        PIC S9(7)V99.
+      *
+       FD  TRUCK-MASTER
+           RECORD CONTAINS 41 CHARACTERS.
+       01  TRUCK-MASTER-REC.
+           05  TRUCK-ID-MST        PIC X(5).
+           05  ROUTE-NAME-MST      PIC X(20).
+           05  HOME-COMMISSARY-MST PIC X(15).
+           05  ACTIVE-FLAG-MST     PIC X(1).
+      *
+       FD  ITEM-MASTER
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ITEM-MASTER-REC.
+           05  ITEM-ID-MST         PIC X(2).
+           05  ITEM-NAME-MST       PIC X(15).
+           05  STD-PURCHASE-MST    PIC 99V99.
+           05  STD-SELLING-MST     PIC 99V99.
+           05  REORDER-MIN-MST     PIC 999.
       *********
        WORKING-STORAGE SECTION.
        01    WS-WORK-AREAS.
              05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
-             05    CAL1                      PIC 999V99 VALUE 0  .
-             05    NUM-IN-STOCK-TOTAL        PIC 9999            .
-             05    PURCHASE-PRICE-TOTAL      PIC 99V99           .
-             05    TOTAL-INVEN-COST          PIC 9999V99         .
+             05    CAL1                      PIC 9(5)V99 VALUE 0 .
+             05    CAL2                      PIC S9(6)V99 VALUE 0.
+             05    NUM-IN-STOCK-TOTAL        PIC 9999     VALUE 0.
+             05    PURCHASE-PRICE-TOTAL      PIC 99V99    VALUE 0.
+             05    TOTAL-INVEN-COST          PIC 9(7)V99  VALUE 0.
+             05    PROJ-REVENUE-TOTAL        PIC 9(7)V99  VALUE 0.
+             05    PROJ-PROFIT-TOTAL         PIC S9(7)V99 VALUE 0.
+             05    WS-TRUCK-MASTER-STATUS    PIC XX       VALUE '00'.
+             05    WS-ITEM-MASTER-STATUS     PIC XX       VALUE '00'.
+             05    WS-HIST-STATUS            PIC XX       VALUE '00'.
+             05    WS-PURCH-VARIANCE         PIC S99V99   VALUE 0.
+             05    WS-SELL-VARIANCE          PIC S99V99   VALUE 0.
+             05    WS-ORIGINAL-LINE          PIC X(42).
+             05    WS-VALID-RECORD           PIC X(3)     VALUE 'YES'.
+             05    WS-REASON-CODE            PIC X(2)     VALUE SPACES.
+             05    WS-REASON-TEXT            PIC X(30)    VALUE SPACES.
+             05    WS-PREV-TRUCK-ID          PIC X(5)     VALUE SPACES.
+             05    WS-TRUCK-STOCK-SUB        PIC 9999     VALUE 0.
+             05    WS-TRUCK-PURCH-SUB        PIC 9999V99  VALUE 0.
+             05    WS-TRUCK-INVEN-SUB        PIC 9(7)V99  VALUE 0.
+             05    WS-CSV-LINE               PIC X(100)   VALUE SPACES.
+             05    WS-CKPT-FILE-STATUS       PIC XX       VALUE '00'.
+             05    WS-CKPT-FILE-OPEN         PIC X(3)     VALUE 'NO'.
+             05    WS-CKPT-EOF               PIC X(3)     VALUE 'NO'.
+             05    WS-RECORD-COUNT           PIC 9(7)     VALUE 0.
+             05    WS-RESTART-COUNT          PIC 9(7)     VALUE 0.
+             05    WS-CKPT-SINCE-LAST        PIC 999      VALUE 0.
+
+      * EVERY RECORD IS CHECKPOINTED AS SOON AS IT'S PROCESSED SO A
+      * CRASH CAN AT WORST DUPLICATE THE ONE RECORD IN FLIGHT ON
+      * PIZZA-INVENTORY-HIST, INSTEAD OF THE WHOLE GAP SINCE THE
+      * LAST CHECKPOINT. CHECKPOINT-FILE IS OPENED OUTPUT ONCE PER RUN
+      * AND EACH CHECKPOINT IS APPENDED RATHER THAN CLOSED/REOPENED,
+      * SO WRITING ONE EVERY RECORD DOESN'T COST A REOPEN PER ROW;
+      * 126-CHECKPOINT-RESTORE-RTN READS TO THE END OF THE FILE TO
+      * PICK UP THE LAST (MOST RECENT) CHECKPOINT WRITTEN.
+
+             05    WS-CKPT-INTERVAL          PIC 999      VALUE 1.
+             05    WS-RESUME-MARKER          PIC X(32)    VALUE SPACES.
+
+       01    WS-EMPLOYEE-TABLE.
+             05    WS-EMP-COUNT              PIC 99       VALUE 0.
+             05    WS-EMPLOYEE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-EMP-IDX.
+                   10    WS-EMP-ID           PIC X(4).
+                   10    WS-EMP-NAME         PIC X(20).
+                   10    WS-EMP-ITEM-COUNT   PIC 9(5)     VALUE 0.
+                   10    WS-EMP-TOTAL-VALUE  PIC 9(6)V99  VALUE 0.
+             05    WS-EMP-FOUND              PIC X(3)     VALUE 'NO'.
+             05    WS-EMP-ITEMS-GRAND-TOTAL  PIC 9(6)     VALUE 0.
+             05    WS-EMP-VALUE-GRAND-TOTAL  PIC 9(7)V99  VALUE 0.
        
        
        
@@ -68,6 +208,9 @@
 
           05 FILLER            PIC X(19) VALUE SPACES.
           05 INITIALS          PIC X(3) VALUE 'AHO'.
+
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 RESUME-MARKER-OUT PIC X(32) VALUE SPACES.
       *
        01 REPORT-HEADER-2.
           05 FILLER          PIC X(33) VALUE SPACES.
@@ -89,7 +232,19 @@
 
           05 FILLER          PIC X(5) VALUE SPACES        .
           05 TOTAL-INVEN     PIC X(11) VALUE 'TOTAL INVEN'.
-          
+
+          05 FILLER          PIC X(6) VALUE SPACES        .
+          05 SELLING-HDR     PIC X(7) VALUE 'SELLING'     .
+
+          05 FILLER          PIC X(4) VALUE SPACES        .
+          05 MARGIN-HDR      PIC X(6) VALUE 'MARGIN'      .
+
+          05 FILLER          PIC X(4) VALUE SPACES        .
+          05 VARIANCE-HDR    PIC X(8) VALUE 'VARIANCE'    .
+
+          05 FILLER          PIC X(4) VALUE SPACES        .
+          05 SELL-VAR-HDR    PIC X(8) VALUE 'SELL VAR'    .
+
        01 REPORT-HEADER-4.
           05 FILLER          PIC X(6) VALUE SPACES  .
           05 ID1              PIC X(2) VALUE 'ID'   .
@@ -105,7 +260,18 @@
 
           05 FILLER          PIC X(10) VALUE SPACES .
           05 COST            PIC X(4) VALUE 'COST'  .
-          
+
+          05 FILLER          PIC X(10) VALUE SPACES .
+          05 PRICE-HDR2      PIC X(5) VALUE 'PRICE' .
+
+          05 FILLER          PIC X(6) VALUE SPACES  .
+          05 AMOUNT-HDR      PIC X(6) VALUE 'AMOUNT'.
+
+          05 FILLER          PIC X(4) VALUE SPACES  .
+          05 AMT-HDR         PIC X(3) VALUE 'AMT'   .
+
+          05 FILLER          PIC X(4) VALUE SPACES  .
+          05 AMT-HDR2        PIC X(3) VALUE 'AMT'   .
 
        01 DETAIL-LINE.
           05 FILLER          PIC X(5) VALUE SPACES   .
@@ -124,23 +290,219 @@
           
           05 FILLER           PIC X(10) VALUE SPACES .
           05 DOLLSIGN         PIC X     VALUE '$'    .
-          05 INVENTORY-OUT    PIC ZZ9.99             .
+          05 INVENTORY-OUT    PIC ZZ,ZZ9.99           .
+
+          05 FILLER           PIC X(5) VALUE SPACES  .
+          05 DOLLSIGN         PIC X    VALUE '$'     .
+          05 SELLING-PRICE-OUT     PIC Z9.99         .
+
+          05 FILLER           PIC X(5) VALUE SPACES  .
+          05 DOLLSIGN         PIC X    VALUE '$'     .
+          05 MARGIN-OUT        PIC ZZZ,ZZ9.99-        .
+
+          05 FILLER           PIC X(3) VALUE SPACES  .
+          05 DOLLSIGN         PIC X    VALUE '$'     .
+          05 PURCH-VARIANCE-OUT  PIC Z9.99-           .
+
+          05 FILLER           PIC X(3) VALUE SPACES  .
+          05 DOLLSIGN         PIC X    VALUE '$'     .
+          05 SELL-VARIANCE-OUT  PIC Z9.99-            .
 
        01 TOTAL-LINE.
           05 FILLER          PIC  X(25) VALUE SPACES   .
           05 TOTALS          PIC  X(7)  VALUE 'TOTALS:'.
-   
+
           05 FILLER          PIC  X(4)  VALUE SPACES   .
           05 TOTAL-IN-STOCK-OUT  PIC  ZZZ9             .
-        
+
           05 FILLER          PIC  X(6)  VALUE SPACES   .
           05 DOLLAR1         PIC  X(1)  VALUE '$'      .
           05 PRICE-OUT       PIC  ZZ9.99               .
 
           05 FILLER          PIC  X(7)  VALUE SPACES   .
           05 DOLLAR2         PIC  X(1)  VALUE '$'      .
-          05 INVEN-COST-OUT  PIC  Z,ZZ9.99             .
- 
+          05 INVEN-COST-OUT  PIC  Z,ZZZ,ZZ9.99         .
+
+       01 SUBTOTAL-LINE.
+          05 FILLER          PIC  X(5)  VALUE SPACES    .
+          05 SUB-TRUCK-ID-OUT  PIC  X(5)                .
+
+          05 FILLER          PIC  X(2)  VALUE SPACES    .
+          05 SUB-LABEL       PIC  X(9)  VALUE 'SUBTOTAL:'.
+
+          05 FILLER          PIC  X(4)  VALUE SPACES    .
+          05 SUB-STOCK-OUT   PIC  ZZZ9                  .
+
+          05 FILLER          PIC  X(6)  VALUE SPACES    .
+          05 SUB-DOLLAR1     PIC  X(1)  VALUE '$'       .
+          05 SUB-PRICE-OUT   PIC  Z,ZZ9.99              .
+
+          05 FILLER          PIC  X(7)  VALUE SPACES    .
+          05 SUB-DOLLAR2     PIC  X(1)  VALUE '$'       .
+          05 SUB-INVEN-OUT   PIC  Z,ZZZ,ZZ9.99          .
+
+       01 PROJECTION-LINE.
+          05 FILLER          PIC  X(13) VALUE SPACES              .
+          05 PROJ-LABEL      PIC  X(19) VALUE 'PROJECTED REVENUE:'.
+
+          05 FILLER          PIC  X(2)  VALUE SPACES               .
+          05 DOLLAR3         PIC  X(1)  VALUE '$'                  .
+          05 PROJ-REVENUE-OUT PIC  Z,ZZZ,ZZ9.99                   .
+
+          05 FILLER          PIC  X(4)  VALUE SPACES              .
+          05 PROFIT-LABEL    PIC  X(18) VALUE 'PROJECTED PROFIT:'.
+
+          05 FILLER          PIC  X(2)  VALUE SPACES               .
+          05 DOLLAR4         PIC  X(1)  VALUE '$'                  .
+          05 PROJ-PROFIT-OUT PIC  Z,ZZZ,ZZ9.99-                   .
+
+      *****************EMPLOYEE REPORT OUTPUT AREA*********************
+       01 EMP-REPORT-HEADER.
+          05 FILLER            PIC X(2)             .
+          05 EMP-H1-DATE       PIC 9999/99/99       .
+
+          05 FILLER            PIC X(20) VALUE SPACES.
+          05 EMP-COMPANY-NAME  PIC X(13) VALUE 'ROLLING PIZZA'.
+
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 EMP-RESUME-MARKER-OUT PIC X(32) VALUE SPACES.
+
+       01 EMP-REPORT-HEADER-2.
+          05 FILLER          PIC X(26) VALUE SPACES.
+          05 EMP-REPORT-LINE PIC X(27) VALUE
+             'EMPLOYEE INVENTORY REPORT'.
+
+       01 EMP-REPORT-HEADER-3.
+          05 FILLER          PIC X(5) VALUE SPACES        .
+          05 EMP-ID-HDR      PIC X(6) VALUE 'EMP ID'      .
+
+          05 FILLER          PIC X(4) VALUE SPACES        .
+          05 EMP-NAME-HDR    PIC X(20) VALUE 'EMPLOYEE NAME'       .
+
+          05 FILLER          PIC X(4) VALUE SPACES        .
+          05 EMP-ITEMS-HDR   PIC X(13) VALUE 'ITEMS HANDLED' .
+
+          05 FILLER          PIC X(4) VALUE SPACES        .
+          05 EMP-VALUE-HDR   PIC X(11) VALUE 'TOTAL VALUE'.
+
+       01 EMP-DETAIL-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES   .
+          05 EMP-ID-OUT       PIC X(4)               .
+
+          05 FILLER           PIC X(6) VALUE SPACES  .
+          05 EMP-NAME-OUT      PIC X(20)             .
+
+          05 FILLER           PIC X(6) VALUE SPACES  .
+          05 EMP-ITEMS-OUT    PIC ZZ,ZZ9             .
+
+          05 FILLER           PIC X(6) VALUE SPACES  .
+          05 EMP-DOLLSIGN     PIC X    VALUE '$'     .
+          05 EMP-VALUE-OUT    PIC ZZZ,ZZ9.99         .
+
+       01 EMP-TOTAL-LINE.
+          05 FILLER          PIC X(5)  VALUE SPACES   .
+          05 EMP-TOTALS      PIC X(7)  VALUE 'TOTALS:'.
+
+          05 FILLER          PIC X(8)  VALUE SPACES   .
+          05 EMP-ITEMS-TOTAL-OUT  PIC ZZZ,ZZ9         .
+
+          05 FILLER          PIC X(6)  VALUE SPACES   .
+          05 EMP-DOLLSIGN2   PIC X     VALUE '$'      .
+          05 EMP-VALUE-TOTAL-OUT  PIC Z,ZZZ,ZZ9.99    .
+
+      *****************EXCEPTION REPORT OUTPUT AREA********************
+       01 EXC-REPORT-HEADER.
+          05 FILLER            PIC X(2)             .
+          05 EXC-H1-DATE       PIC 9999/99/99       .
+
+          05 FILLER            PIC X(20) VALUE SPACES.
+          05 EXC-COMPANY-NAME  PIC X(13) VALUE 'ROLLING PIZZA'.
+
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 EXC-RESUME-MARKER-OUT PIC X(32) VALUE SPACES.
+
+       01 EXC-REPORT-HEADER-2.
+          05 FILLER          PIC X(26) VALUE SPACES.
+          05 EXC-REPORT-LINE PIC X(28) VALUE
+             'INVENTORY EXCEPTION REPORT'.
+
+       01 EXC-REPORT-HEADER-3.
+          05 FILLER          PIC X(5) VALUE SPACES              .
+          05 EXC-REC-HDR     PIC X(14) VALUE 'ORIGINAL INPUT' .
+
+          05 FILLER          PIC X(30) VALUE SPACES             .
+          05 EXC-CODE-HDR    PIC X(4) VALUE 'CODE'              .
+
+          05 FILLER          PIC X(2) VALUE SPACES              .
+          05 EXC-REASON-HDR  PIC X(6) VALUE 'REASON'            .
+
+       01 EXCEPTION-DETAIL-LINE.
+          05 FILLER            PIC X(5) VALUE SPACES .
+          05 EXC-ORIGINAL-LINE PIC X(42)              .
+
+          05 FILLER            PIC X(2) VALUE SPACES .
+          05 EXC-REASON-CODE   PIC X(2)               .
+
+          05 FILLER            PIC X(2) VALUE SPACES .
+          05 EXC-REASON-TEXT   PIC X(30)              .
+
+      *****************REORDER ALERT OUTPUT AREA***********************
+       01 REORDER-HEADER.
+          05 FILLER            PIC X(2)             .
+          05 REORD-H1-DATE     PIC 9999/99/99       .
+
+          05 FILLER            PIC X(20) VALUE SPACES.
+          05 REORD-COMPANY-NAME  PIC X(13) VALUE 'ROLLING PIZZA'.
+
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 REORD-RESUME-MARKER-OUT PIC X(32) VALUE SPACES.
+
+       01 REORDER-HEADER-2.
+          05 FILLER          PIC X(24) VALUE SPACES.
+          05 REORD-REPORT-LINE PIC X(24) VALUE
+             'LOW STOCK REORDER ALERT'.
+
+       01 REORDER-HEADER-3.
+          05 FILLER          PIC X(5) VALUE SPACES          .
+          05 REORD-TRUCK-HDR PIC X(5) VALUE 'TRUCK'         .
+
+          05 FILLER          PIC X(6) VALUE SPACES          .
+          05 REORD-ITEM-HDR  PIC X(15) VALUE 'ITEM'         .
+
+          05 FILLER          PIC X(6) VALUE SPACES          .
+          05 REORD-STOCK-HDR PIC X(8) VALUE 'ON HAND'       .
+
+          05 FILLER          PIC X(4) VALUE SPACES          .
+          05 REORD-MIN-HDR   PIC X(11) VALUE 'REORDER MIN'.
+
+       01 REORDER-DETAIL-LINE.
+          05 FILLER            PIC X(5) VALUE SPACES .
+          05 REORD-TRUCK-OUT   PIC X(5)               .
+
+          05 FILLER            PIC X(6) VALUE SPACES .
+          05 REORD-ITEM-OUT    PIC X(15)              .
+
+          05 FILLER            PIC X(6) VALUE SPACES .
+          05 REORD-STOCK-OUT   PIC ZZ9                .
+
+          05 FILLER            PIC X(9) VALUE SPACES .
+          05 REORD-MIN-OUT     PIC ZZ9                .
+
+      *****************INVENTORY HISTORY OUTPUT AREA*******************
+      * ONE ROW PER TRUCK/ITEM EACH RUN, APPENDED TO PIZZA-INVENTORY-
+      * HIST SO TREND REPORTING CAN COMPARE STOCK LEVELS DAY OVER DAY.
+
+       01 HIST-DETAIL-LINE.
+          05 HIST-DATE-OUT     PIC 9999/99/99         .
+          05 FILLER            PIC X(2) VALUE SPACES  .
+          05 HIST-TRUCK-OUT    PIC X(5)               .
+          05 FILLER            PIC X(2) VALUE SPACES  .
+          05 HIST-ITEM-OUT     PIC X(15)              .
+          05 FILLER            PIC X(2) VALUE SPACES  .
+          05 HIST-STOCK-OUT    PIC ZZ9                .
+          05 FILLER            PIC X(2) VALUE SPACES  .
+          05 HIST-COST-OUT     PIC ZZ,ZZ9.99          .
+
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
@@ -148,6 +510,7 @@
            PERFORM 125-HOUSEKEEPING
            PERFORM 150-READ-RECORDS
            PERFORM 225-TOTAL-LINE-WRITE
+           PERFORM 230-EMPLOYEE-RPT-WRITE
            PERFORM 250-CLOSE-ROUTINE
 
            .
@@ -155,10 +518,75 @@
        125-HOUSEKEEPING.
 
            OPEN    INPUT     PR2FA22-Inven
+
+      * FAIL CLEANLY IF EITHER MASTER FILE IS MISSING OR UNREADABLE
+      * RATHER THAN FALLING THROUGH INTO KEYED READS AGAINST A FILE
+      * THAT WAS NEVER SUCCESSFULLY OPENED.
+
+           OPEN    INPUT     TRUCK-MASTER
+           IF WS-TRUCK-MASTER-STATUS NOT EQUAL '00'
+              DISPLAY 'ERROR - UNABLE TO OPEN TRUCK-MASTER, STATUS '
+                      WS-TRUCK-MASTER-STATUS
+              STOP RUN
+              END-IF
+
+           OPEN    INPUT     ITEM-MASTER
+           IF WS-ITEM-MASTER-STATUS NOT EQUAL '00'
+              DISPLAY 'ERROR - UNABLE TO OPEN ITEM-MASTER, STATUS '
+                      WS-ITEM-MASTER-STATUS
+              STOP RUN
+              END-IF
+
            OPEN    OUTPUT    PIZZA-TRUCK-OUTPUT-FILE
-           
+           OPEN    OUTPUT    PIZZA-EMPLOYEE-RPT
+           OPEN    OUTPUT    PIZZA-EXCEPTION-RPT
+           OPEN    OUTPUT    PIZZA-REORDER-ALERT
+
+      * APPEND TO THE RUNNING HISTORY FILE ACROSS RUNS; ON THE VERY
+      * FIRST RUN THE FILE DOESN'T EXIST YET, SO FALL BACK TO
+      * CREATING IT.
+
+           OPEN    EXTEND    PIZZA-INVENTORY-HIST
+           IF WS-HIST-STATUS EQUAL '35'
+              OPEN OUTPUT PIZZA-INVENTORY-HIST
+              END-IF
+
+           OPEN    OUTPUT    PIZZA-INVENTORY-CSV
+
+      * RESTART SUPPORT - IF A CHECKPOINT FROM AN ABORTED RUN EXISTS,
+      * RESTORE THE RUNNING TOTALS AND THE RECORD COUNT ALREADY DONE
+      * SO 150-READ-RECORDS CAN SKIP WHAT'S ALREADY BEEN PROCESSED
+      * INSTEAD OF REPROCESSING THE WHOLE FILE OR DOUBLING TOTALS.
+
+      * DO NOT OPEN CHECKPOINT-FILE HERE - 126-CHECKPOINT-RESTORE-RTN
+      * MAY HAVE JUST RESTORED A PARTIAL CHECKPOINT FROM IT, AND
+      * OPENING OUTPUT WOULD TRUNCATE THAT RECOVERY STATE BEFORE THIS
+      * RUN HAS WRITTEN A NEW ONE OF ITS OWN. 151-CHECKPOINT-WRITE-RTN
+      * AND 250-CLOSE-ROUTINE OPEN IT OUTPUT THEMSELVES WHEN THEY
+      * WRITE THE FIRST CHECKPOINT OF THIS RUN.
+
+           PERFORM 126-CHECKPOINT-RESTORE-RTN
+
+      * WHEN THIS RUN IS RESUMING PAST A RESTORED CHECKPOINT, THE
+      * DETAIL/SUBTOTAL ROWS FOR THE SKIPPED RECORDS NEVER GET
+      * REPRINTED (SEE 150-READ-RECORDS), SO STAMP A VISIBLE MARKER
+      * ON THE REPORT HEADERS SO NOBODY DOWNSTREAM MISTAKES A PARTIAL
+      * REPORT FOR A COMPLETE ONE.
+
+           IF WS-RESTART-COUNT > 0
+              MOVE 'RESUMED RUN - DETAIL INCOMPLETE' TO
+                   WS-RESUME-MARKER
+           ELSE
+              MOVE SPACES TO WS-RESUME-MARKER
+              END-IF
+
+           MOVE WS-RESUME-MARKER TO RESUME-MARKER-OUT
+           MOVE WS-RESUME-MARKER TO EMP-RESUME-MARKER-OUT
+           MOVE WS-RESUME-MARKER TO EXC-RESUME-MARKER-OUT
+           MOVE WS-RESUME-MARKER TO REORD-RESUME-MARKER-OUT
+
            ACCEPT H1-DATE FROM DATE YYYYMMDD
-          
+
 
 
            MOVE REPORT-HEADER    TO PIZZA-OUTPUT-REC
@@ -176,58 +604,264 @@
            MOVE REPORT-HEADER-4          TO PIZZA-OUTPUT-REC
            WRITE PIZZA-OUTPUT-REC
                    AFTER ADVANCING 1 LINE
-            
+
+           MOVE H1-DATE TO EMP-H1-DATE
+
+           MOVE EMP-REPORT-HEADER    TO PIZZA-EMPLOYEE-REC
+           WRITE PIZZA-EMPLOYEE-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE EMP-REPORT-HEADER-2  TO PIZZA-EMPLOYEE-REC
+           WRITE PIZZA-EMPLOYEE-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE EMP-REPORT-HEADER-3  TO PIZZA-EMPLOYEE-REC
+           WRITE PIZZA-EMPLOYEE-REC
+                   AFTER ADVANCING 3 LINE
+
+           MOVE H1-DATE TO EXC-H1-DATE
+
+           MOVE EXC-REPORT-HEADER    TO PIZZA-EXCEPTION-REC
+           WRITE PIZZA-EXCEPTION-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE EXC-REPORT-HEADER-2  TO PIZZA-EXCEPTION-REC
+           WRITE PIZZA-EXCEPTION-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE EXC-REPORT-HEADER-3  TO PIZZA-EXCEPTION-REC
+           WRITE PIZZA-EXCEPTION-REC
+                   AFTER ADVANCING 3 LINE
+
+           MOVE H1-DATE TO REORD-H1-DATE
+
+           MOVE REORDER-HEADER       TO PIZZA-REORDER-REC
+           WRITE PIZZA-REORDER-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE REORDER-HEADER-2     TO PIZZA-REORDER-REC
+           WRITE PIZZA-REORDER-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE REORDER-HEADER-3     TO PIZZA-REORDER-REC
+           WRITE PIZZA-REORDER-REC
+                   AFTER ADVANCING 3 LINE
+
+      * CSV HEADER ROW - A COMMA-DELIMITED TWIN OF THE FIXED-WIDTH
+      * REPORT FOR LOADING STRAIGHT INTO A SPREADSHEET.
+
+           STRING 'TRUCK ID,ITEM,STOCK,PURCHASE PRICE,'
+                  'SELLING PRICE,INVENTORY COST'
+                  DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO PIZZA-CSV-REC
+           WRITE PIZZA-CSV-REC
+
+           IF WS-RESTART-COUNT > 0
+              STRING WS-RESUME-MARKER
+                     DELIMITED BY SIZE INTO WS-CSV-LINE
+              END-STRING
+              MOVE WS-CSV-LINE TO PIZZA-CSV-REC
+              WRITE PIZZA-CSV-REC
+              END-IF
+
                   .
+      *
+      * IF THE LAST RUN LEFT BEHIND A PARTIAL CHECKPOINT (DID NOT
+      * REACH 250-CLOSE-ROUTINE), RESTORE THE RECORD COUNT AND
+      * RUNNING TOTALS FROM IT SO THIS RUN RESUMES INSTEAD OF
+      * REPROCESSING RECORDS ALREADY COUNTED. A MISSING FILE OR A
+      * CHECKPOINT LEFT IN 'COMPLETE' STATUS MEANS THE LAST RUN
+      * FINISHED CLEANLY, SO THIS RUN STARTS FROM THE BEGINNING.
+
+       126-CHECKPOINT-RESTORE-RTN.
+
+      * CHECKPOINTS ARE APPENDED, NOT REWRITTEN IN PLACE (SEE
+      * 151-CHECKPOINT-WRITE-RTN), SO THE FILE CAN HOLD ONE RECORD PER
+      * CHECKPOINT TAKEN LAST RUN - READ ALL THE WAY TO THE END AND
+      * KEEP THE LAST ONE, WHICH IS THE MOST RECENT.
+
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CKPT-FILE-STATUS EQUAL '00'
+                 MOVE 'NO' TO WS-CKPT-EOF
+                 MOVE SPACES TO CHECKPOINT-REC
+                 PERFORM UNTIL WS-CKPT-EOF EQUAL 'YES'
+                    READ CHECKPOINT-FILE
+                        AT END
+                           MOVE 'YES' TO WS-CKPT-EOF
+                        NOT AT END
+                           CONTINUE
+                    END-READ
+                 END-PERFORM
+                 IF CKPT-STATUS EQUAL 'PARTIAL '
+                    MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                    MOVE CKPT-STOCK-TOTAL  TO NUM-IN-STOCK-TOTAL
+                    MOVE CKPT-PURCH-TOTAL  TO
+                         PURCHASE-PRICE-TOTAL
+                    MOVE CKPT-INVEN-TOTAL  TO TOTAL-INVEN-COST
+                    MOVE CKPT-PROJ-REVENUE TO
+                         PROJ-REVENUE-TOTAL
+                    MOVE CKPT-PROJ-PROFIT  TO PROJ-PROFIT-TOTAL
+                    END-IF
+                 CLOSE CHECKPOINT-FILE
+                 END-IF
+
+           .
       *
        150-READ-RECORDS.
 
              PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
-                  READ PR2FA22-Inven 
+                  READ PR2FA22-Inven
                       AT END
                           MOVE 'NO' TO ARE-THERE-MORE-RECORDS
                       NOT AT END
-                          PERFORM 200-PROCESS-RTN
+                          ADD 1 TO WS-RECORD-COUNT
+
+      * RECORDS UP TO WS-RESTART-COUNT WERE ALREADY PROCESSED AND
+      * COUNTED INTO THE TOTALS BY THE RUN THIS ONE IS RESUMING, SO
+      * SKIP THEM RATHER THAN DOUBLE-COUNTING.
+
+                          IF WS-RECORD-COUNT > WS-RESTART-COUNT
+                             PERFORM 200-PROCESS-RTN
+                             ADD 1 TO WS-CKPT-SINCE-LAST
+                             IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+                                PERFORM 151-CHECKPOINT-WRITE-RTN
+                                MOVE 0 TO WS-CKPT-SINCE-LAST
+                                END-IF
+                             END-IF
                   END-READ
               END-PERFORM
 
-              
+
+           .
+      *
+      * PERIODICALLY SAVES THE LAST TRUCK/EMPLOYEE PROCESSED AND THE
+      * RUNNING TOTALS SO A RERUN AFTER AN ABORTED BATCH CAN RESUME
+      * FROM HERE INSTEAD OF STARTING THE WHOLE FILE OVER.
+
+       151-CHECKPOINT-WRITE-RTN.
+
+              MOVE 'PARTIAL '         TO CKPT-STATUS
+              MOVE WS-RECORD-COUNT    TO CKPT-RECORD-COUNT
+              MOVE TRUCK-ID-IN        TO CKPT-LAST-TRUCK-ID
+              MOVE EMPLOYEE-ID-IN     TO CKPT-LAST-EMPLOYEE-ID
+              MOVE NUM-IN-STOCK-TOTAL TO CKPT-STOCK-TOTAL
+              MOVE PURCHASE-PRICE-TOTAL TO CKPT-PURCH-TOTAL
+              MOVE TOTAL-INVEN-COST   TO CKPT-INVEN-TOTAL
+              MOVE PROJ-REVENUE-TOTAL TO CKPT-PROJ-REVENUE
+              MOVE PROJ-PROFIT-TOTAL  TO CKPT-PROJ-PROFIT
+
+      * OPEN OUTPUT ONLY THE FIRST TIME THIS RUN WRITES A CHECKPOINT
+      * (TRUNCATING WHATEVER THE LAST RUN LEFT BEHIND). EVERY WRITE
+      * AFTER THAT APPENDS A NEW RECORD INSTEAD OF CLOSING/REOPENING
+      * THE FILE, SO CHECKPOINTING EVERY RECORD DOESN'T COST A REOPEN
+      * PER ROW. 126-CHECKPOINT-RESTORE-RTN ALWAYS READS TO THE END
+      * OF THE FILE AND USES THE LAST RECORD, SO THE EARLIER PARTIAL
+      * RECORDS LEFT BEHIND IN THE FILE ARE HARMLESS.
+
+              IF WS-CKPT-FILE-OPEN NOT EQUAL 'YES'
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 MOVE 'YES' TO WS-CKPT-FILE-OPEN
+                 END-IF
+              WRITE CHECKPOINT-REC
+
            .
       *
        200-PROCESS-RTN.
 
-      * THIS FIRST IF CHECKS FOR THE CORRECT INPUT.
+              MOVE PIZZA-TRUCK-REC TO WS-ORIGINAL-LINE
+              MOVE 'YES'   TO WS-VALID-RECORD
+              MOVE SPACES  TO WS-REASON-CODE
+              MOVE SPACES  TO WS-REASON-TEXT
+              MOVE SPACES  TO ITEM-NAME-OUT
+
+      * THIS FIRST CHECK VALIDATES THE TRUCK ID AGAINST THE
+      * TRUCK-MASTER FILE INSTEAD OF A HARDCODED LIST OF IDS.
+
+              MOVE TRUCK-ID-IN TO TRUCK-ID-MST
+              READ TRUCK-MASTER
+                  INVALID KEY
+                     MOVE 'ERROR' TO TRUCK-ID-OUT
+                     MOVE 'NO'    TO WS-VALID-RECORD
+                     MOVE 'T1'    TO WS-REASON-CODE
+                     MOVE 'INVALID/UNKNOWN TRUCK ID' TO WS-REASON-TEXT
+                  NOT INVALID KEY
+                     IF ACTIVE-FLAG-MST EQUAL 'Y'
+                        MOVE TRUCK-ID-IN TO TRUCK-ID-OUT
+                     ELSE
+                        MOVE 'ERROR' TO TRUCK-ID-OUT
+                        MOVE 'NO'    TO WS-VALID-RECORD
+                        MOVE 'T2'    TO WS-REASON-CODE
+                        MOVE 'TRUCK IS INACTIVE' TO WS-REASON-TEXT
+                        END-IF
+              END-READ
+
+      * LOOKS UP THE ITEM NAME AND STANDARD PRICES ON THE ITEM-MASTER
+      * FILE INSTEAD OF A HARDCODED LIST OF MENU CODES, SO A NEW
+      * ITEM-ID-IN CODE IS A DATA CHANGE RATHER THAN A PROGRAM CHANGE.
 
-              IF TRUCK-ID-IN EQUAL 'P100A' OR
-                 'P200G' OR 'P300H'
-                 MOVE TRUCK-ID-IN TO TRUCK-ID-OUT
+              MOVE ITEM-ID-IN TO ITEM-ID-MST
+              MOVE 0 TO WS-PURCH-VARIANCE
+              MOVE 0 TO WS-SELL-VARIANCE
+              READ ITEM-MASTER
+                  INVALID KEY
+                     CONTINUE
+                  NOT INVALID KEY
+                     MOVE ITEM-NAME-MST TO ITEM-NAME-OUT
+              END-READ
+
+              IF ITEM-NAME-OUT EQUAL SPACES
+                 MOVE 'NO' TO WS-VALID-RECORD
+                 IF WS-REASON-CODE EQUAL SPACES
+                    MOVE 'I1' TO WS-REASON-CODE
+                    MOVE 'UNKNOWN ITEM ID' TO WS-REASON-TEXT
+                    END-IF
+                 END-IF
+
+              IF WS-VALID-RECORD EQUAL 'NO'
+                 PERFORM 215-EXCEPTION-RTN
               ELSE
-                 MOVE 'ERROR' TO TRUCK-ID-OUT
+                 PERFORM 220-VALID-RECORD-RTN
                  END-IF
-              
-      * THESE IF STATEMENTS CHECKS AND THEN MOVES
-      * THE CORRECT PIZZA TYPES TO THE RIGHT PLACES
 
-              IF ITEM-ID-IN EQUALS 'CH'
-                MOVE 'CHEESE PIZZA' TO ITEM-NAME-OUT
-                END-IF
+           .
+      *
+      * ROUTES A REJECTED RECORD (BAD TRUCK ID OR ITEM ID) TO THE
+      * EXCEPTION REPORT WITH THE ORIGINAL INPUT LINE AND A REASON
+      * CODE INSTEAD OF LETTING IT POLLUTE THE NORMAL TOTALS.
+
+       215-EXCEPTION-RTN.
+
+              MOVE WS-ORIGINAL-LINE TO EXC-ORIGINAL-LINE
+              MOVE WS-REASON-CODE   TO EXC-REASON-CODE
+              MOVE WS-REASON-TEXT   TO EXC-REASON-TEXT
+
+              MOVE EXCEPTION-DETAIL-LINE TO PIZZA-EXCEPTION-REC
+              WRITE PIZZA-EXCEPTION-REC
+                    AFTER ADVANCING 1 LINE
 
-              IF ITEM-ID-IN EQUALS 'PP'
-                MOVE 'PEPPERONI PIZZA' TO ITEM-NAME-OUT
-                END-IF
+           .
+      *
+      * NORMAL PROCESSING FOR A RECORD THAT PASSED VALIDATION -
+      * NUMERIC EDITS, COST/MARGIN CALCULATIONS, AND THE DETAIL LINE.
 
-              IF ITEM-ID-IN EQUALS 'SA'
-                MOVE 'SAUSAGE PIZZA' TO ITEM-NAME-OUT
-                END-IF
+       220-VALID-RECORD-RTN.
 
-              IF ITEM-ID-IN EQUALS 'SU'
-                MOVE 'SUPREME PIZZA' TO ITEM-NAME-OUT
-                END-IF
+      * CONTROL BREAK ON TRUCK-ID-IN - ASSUMES THE EXTRACT IS SORTED
+      * OR GROUPED BY TRUCK. WRITES A SUBTOTAL LINE FOR THE TRUCK
+      * THAT JUST FINISHED BEFORE STARTING THE NEW TRUCK'S TOTALS.
 
-              IF ITEM-ID-IN EQUALS 'PR'
-                MOVE 'PRETZEL' TO ITEM-NAME-OUT
-                END-IF
+              IF TRUCK-ID-IN NOT EQUAL WS-PREV-TRUCK-ID
+                 IF WS-PREV-TRUCK-ID NOT EQUAL SPACES
+                    PERFORM 222-TRUCK-SUBTOTAL-WRITE
+                    END-IF
+                 MOVE TRUCK-ID-IN TO WS-PREV-TRUCK-ID
+                 MOVE 0 TO WS-TRUCK-STOCK-SUB
+                 MOVE 0 TO WS-TRUCK-PURCH-SUB
+                 MOVE 0 TO WS-TRUCK-INVEN-SUB
+                 END-IF
 
-      *THESE IF STATEMENTS MAKE SURE ON NUMERIC DATA IS READ  
+      *THESE IF STATEMENTS MAKE SURE ON NUMERIC DATA IS READ
 
               IF NUM-IN-STOCK-IN IS NUMERIC
                  ADD NUM-IN-STOCK-IN TO NUM-IN-STOCK-TOTAL
@@ -239,31 +873,192 @@
                  ELSE MOVE '0' TO PURCHASE-IN
                  END-IF
 
+      * PURCHASE-IN IS NOW GUARANTEED NUMERIC, AND STD-PURCHASE-MST
+      * IS STILL THE VALUE FROM THIS RECORD'S ITEM-MASTER LOOKUP IN
+      * 200-PROCESS-RTN (220 ONLY RUNS WHEN THAT LOOKUP SUCCEEDED),
+      * SO THE VARIANCE IS SAFE TO COMPUTE HERE.
+
+              COMPUTE WS-PURCH-VARIANCE =
+                      PURCHASE-IN - STD-PURCHASE-MST
+
+              IF SELLING-IN IS NOT NUMERIC
+                 MOVE '0' TO SELLING-IN
+                 END-IF
+
+      * SELLING-IN IS NOW GUARANTEED NUMERIC TOO, AND STD-SELLING-MST
+      * IS STILL THIS RECORD'S ITEM-MASTER LOOKUP VALUE, SO THE
+      * SELLING-PRICE VARIANCE IS SAFE TO COMPUTE HERE AS WELL.
+
+              COMPUTE WS-SELL-VARIANCE =
+                      SELLING-IN - STD-SELLING-MST
+
               MOVE NUM-IN-STOCK-IN    TO NUM-IN-STOCK-OUT
               MOVE PURCHASE-IN        TO PURCHASE-PRICE-OUT
+              MOVE SELLING-IN         TO SELLING-PRICE-OUT
+              MOVE WS-PURCH-VARIANCE  TO PURCH-VARIANCE-OUT
+              MOVE WS-SELL-VARIANCE   TO SELL-VARIANCE-OUT
 
-      * SIMPLE CALCULATION FOR OUTPUT, GIVES TOTAL SALE OF STOCK              
+      * SIMPLE CALCULATION FOR OUTPUT, GIVES TOTAL SALE OF STOCK
 
               COMPUTE CAL1 = NUM-IN-STOCK-IN * PURCHASE-IN
 
 
               MOVE CAL1       TO INVENTORY-OUT
               ADD  CAL1       TO TOTAL-INVEN-COST
- 
-              
+
+              ADD  NUM-IN-STOCK-IN TO WS-TRUCK-STOCK-SUB
+              ADD  PURCHASE-IN     TO WS-TRUCK-PURCH-SUB
+              ADD  CAL1             TO WS-TRUCK-INVEN-SUB
+
+      * MARGIN/PROFIT CALCULATION USING SELLING-IN, PLUS PROJECTED
+      * REVENUE IF THE CURRENT STOCK SOLD OUT AT THE SELLING PRICE
+
+              COMPUTE CAL2 = (SELLING-IN - PURCHASE-IN) *
+                              NUM-IN-STOCK-IN
+
+              MOVE CAL2       TO MARGIN-OUT
+              ADD  CAL2       TO PROJ-PROFIT-TOTAL
+              COMPUTE PROJ-REVENUE-TOTAL = PROJ-REVENUE-TOTAL +
+                      (SELLING-IN * NUM-IN-STOCK-IN)
+
+              PERFORM 210-EMPLOYEE-ACCUM-RTN
+              PERFORM 212-REORDER-CHECK-RTN
+              PERFORM 214-HIST-WRITE-RTN
+              PERFORM 216-CSV-WRITE-RTN
 
               MOVE DETAIL-LINE TO PIZZA-OUTPUT-REC
-              
-                    
-              WRITE PIZZA-OUTPUT-REC 
+
+
+              WRITE PIZZA-OUTPUT-REC
                      AFTER ADVANCING 1 LINE
 
 
            .
+      *
+      * APPENDS TODAY'S ENDING STOCK AND INVENTORY COST FOR THIS
+      * TRUCK/ITEM TO THE RUNNING HISTORY FILE FOR TREND REPORTING.
+
+       214-HIST-WRITE-RTN.
+
+              MOVE H1-DATE         TO HIST-DATE-OUT
+              MOVE TRUCK-ID-IN     TO HIST-TRUCK-OUT
+              MOVE ITEM-NAME-OUT   TO HIST-ITEM-OUT
+              MOVE NUM-IN-STOCK-IN TO HIST-STOCK-OUT
+              MOVE CAL1            TO HIST-COST-OUT
+
+              MOVE HIST-DETAIL-LINE TO PIZZA-HIST-REC
+              WRITE PIZZA-HIST-REC
+
+           .
+      *
+      * WRITES THE COMMA-DELIMITED TWIN OF THE DETAIL LINE JUST
+      * CALCULATED, SO THE NUMBERS CAN BE LOADED STRAIGHT INTO A
+      * SPREADSHEET INSTEAD OF BEING RETYPED FROM THE FIXED-WIDTH
+      * REPORT.
+
+       216-CSV-WRITE-RTN.
+
+              MOVE SPACES TO WS-CSV-LINE
+              STRING FUNCTION TRIM(TRUCK-ID-OUT)
+                     ',' FUNCTION TRIM(ITEM-NAME-OUT)
+                     ',' FUNCTION TRIM(NUM-IN-STOCK-OUT)
+                     ',' FUNCTION TRIM(PURCHASE-PRICE-OUT)
+                     ',' FUNCTION TRIM(SELLING-PRICE-OUT)
+                     ',' FUNCTION TRIM(INVENTORY-OUT)
+                     DELIMITED BY SIZE INTO WS-CSV-LINE
+              END-STRING
+
+              MOVE WS-CSV-LINE TO PIZZA-CSV-REC
+              WRITE PIZZA-CSV-REC
+
+           .
+      *
+      * WRITES THE PER-TRUCK SUBTOTAL LINE WHEN TRUCK-ID-IN CHANGES,
+      * AND AGAIN FOR THE LAST TRUCK GROUP FROM 225-TOTAL-LINE-WRITE.
+
+       222-TRUCK-SUBTOTAL-WRITE.
+
+              MOVE WS-PREV-TRUCK-ID   TO SUB-TRUCK-ID-OUT
+              MOVE WS-TRUCK-STOCK-SUB TO SUB-STOCK-OUT
+              MOVE WS-TRUCK-PURCH-SUB TO SUB-PRICE-OUT
+              MOVE WS-TRUCK-INVEN-SUB TO SUB-INVEN-OUT
+
+              MOVE SUBTOTAL-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+
+           .
+      *
+      * ACCUMULATES INVENTORY HANDLED AND DOLLAR VALUE PER EMPLOYEE
+      * SO THE SECOND REPORT CAN SHOW STOCKING WORKLOAD BY WORKER.
+
+       210-EMPLOYEE-ACCUM-RTN.
+
+              MOVE 'NO' TO WS-EMP-FOUND
+
+              PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                      UNTIL WS-EMP-IDX > WS-EMP-COUNT
+                      OR WS-EMP-FOUND EQUAL 'YES'
+                 IF WS-EMP-ID (WS-EMP-IDX) EQUAL EMPLOYEE-ID-IN
+                    ADD NUM-IN-STOCK-IN TO
+                        WS-EMP-ITEM-COUNT (WS-EMP-IDX)
+                    ADD CAL1 TO WS-EMP-TOTAL-VALUE (WS-EMP-IDX)
+                    MOVE 'YES' TO WS-EMP-FOUND
+                 END-IF
+              END-PERFORM
+
+              IF WS-EMP-FOUND EQUAL 'NO'
+                 IF WS-EMP-COUNT < 50
+                    ADD 1 TO WS-EMP-COUNT
+                    SET WS-EMP-IDX TO WS-EMP-COUNT
+                    MOVE EMPLOYEE-ID-IN   TO WS-EMP-ID (WS-EMP-IDX)
+                    MOVE EMPLOYEE-NAME-IN TO WS-EMP-NAME (WS-EMP-IDX)
+                    MOVE NUM-IN-STOCK-IN  TO
+                         WS-EMP-ITEM-COUNT (WS-EMP-IDX)
+                    MOVE CAL1 TO WS-EMP-TOTAL-VALUE (WS-EMP-IDX)
+                 ELSE
+
+      * THE TABLE IS FULL - FLAG THE OVERFLOW INSTEAD OF SILENTLY
+      * DROPPING THIS EMPLOYEE FROM PIZZA-EMPLOYEE-RPT. THEIR STOCK/
+      * COST STILL COUNT IN THE MAIN REPORT'S GRAND TOTALS.
+
+                    DISPLAY 'WARNING - EMPLOYEE TABLE FULL (50), '
+                       'DROPPING FROM EMPLOYEE REPORT: '
+                       EMPLOYEE-ID-IN
+                    END-IF
+                 END-IF
+
+           .
+      *
+      * FLAGS A TRUCK/ITEM WHOSE ENDING STOCK HAS FALLEN BELOW THE
+      * ITEM-MASTER'S REORDER-MIN-MST THRESHOLD, SO THE COMMISSARY
+      * CAN RESTOCK BEFORE THE TRUCK SELLS OUT MID-SHIFT.
+
+       212-REORDER-CHECK-RTN.
+
+              IF NUM-IN-STOCK-IN < REORDER-MIN-MST
+                 MOVE TRUCK-ID-IN     TO REORD-TRUCK-OUT
+                 MOVE ITEM-NAME-OUT   TO REORD-ITEM-OUT
+                 MOVE NUM-IN-STOCK-IN TO REORD-STOCK-OUT
+                 MOVE REORDER-MIN-MST TO REORD-MIN-OUT
+
+                 MOVE REORDER-DETAIL-LINE TO PIZZA-REORDER-REC
+                 WRITE PIZZA-REORDER-REC
+                       AFTER ADVANCING 1 LINE
+                 END-IF
+
+           .
+
 
-       
        225-TOTAL-LINE-WRITE.
-           
+
+      * FLUSH THE LAST TRUCK'S SUBTOTAL, SINCE NO FURTHER CHANGE IN
+      * TRUCK-ID-IN WILL EVER FIRE THE CONTROL BREAK FOR IT.
+
+           IF WS-PREV-TRUCK-ID NOT EQUAL SPACES
+              PERFORM 222-TRUCK-SUBTOTAL-WRITE
+              END-IF
+
       * WRITES THE TOTAL LINE, PUT OUTSIDE THE LOOP
 
            MOVE NUM-IN-STOCK-TOTAL TO TOTAL-IN-STOCK-OUT
@@ -271,7 +1066,60 @@
            MOVE TOTAL-INVEN-COST TO INVEN-COST-OUT
 
            MOVE TOTAL-LINE TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC 
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 2 LINE
+
+           MOVE PROJ-REVENUE-TOTAL TO PROJ-REVENUE-OUT
+           MOVE PROJ-PROFIT-TOTAL  TO PROJ-PROFIT-OUT
+
+           MOVE PROJECTION-LINE TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+      * CSV TOTALS ROW - MIRRORS TOTAL-LINE SO THE SPREADSHEET TOTAL
+      * TIES OUT TO THE FIXED-WIDTH REPORT'S TOTALS: LINE.
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING 'TOTALS,,' FUNCTION TRIM(TOTAL-IN-STOCK-OUT)
+                  ',' FUNCTION TRIM(PRICE-OUT)
+                  ',,' FUNCTION TRIM(INVEN-COST-OUT)
+                  DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO PIZZA-CSV-REC
+           WRITE PIZZA-CSV-REC
+
+           .
+      *
+       230-EMPLOYEE-RPT-WRITE.
+
+      * WRITES ONE SUBTOTALED LINE PER EMPLOYEE, PLUS A GRAND TOTAL,
+      * TO THE PER-EMPLOYEE SALES/STOCKING REPORT.
+
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-COUNT
+
+              MOVE WS-EMP-ID (WS-EMP-IDX)   TO EMP-ID-OUT
+              MOVE WS-EMP-NAME (WS-EMP-IDX) TO EMP-NAME-OUT
+              MOVE WS-EMP-ITEM-COUNT (WS-EMP-IDX)  TO EMP-ITEMS-OUT
+              MOVE WS-EMP-TOTAL-VALUE (WS-EMP-IDX) TO EMP-VALUE-OUT
+
+              ADD WS-EMP-ITEM-COUNT (WS-EMP-IDX)
+                  TO WS-EMP-ITEMS-GRAND-TOTAL
+              ADD WS-EMP-TOTAL-VALUE (WS-EMP-IDX)
+                  TO WS-EMP-VALUE-GRAND-TOTAL
+
+              MOVE EMP-DETAIL-LINE TO PIZZA-EMPLOYEE-REC
+              WRITE PIZZA-EMPLOYEE-REC
+                    AFTER ADVANCING 1 LINE
+
+           END-PERFORM
+
+           MOVE WS-EMP-ITEMS-GRAND-TOTAL TO EMP-ITEMS-TOTAL-OUT
+           MOVE WS-EMP-VALUE-GRAND-TOTAL TO EMP-VALUE-TOTAL-OUT
+
+           MOVE EMP-TOTAL-LINE TO PIZZA-EMPLOYEE-REC
+           WRITE PIZZA-EMPLOYEE-REC
                  AFTER ADVANCING 2 LINE
 
            .
@@ -279,9 +1127,42 @@
 
        250-CLOSE-ROUTINE.
 
+      * THE RUN FINISHED CLEANLY, SO MARK THE CHECKPOINT COMPLETE
+      * RATHER THAN LEAVING IT 'PARTIAL ' - A RERUN AFTER THIS POINT
+      * SHOULD START FROM THE BEGINNING OF THE NEXT BATCH, NOT SKIP
+      * INTO IT AS IF IT WERE STILL RESUMING THIS ONE.
+
+              MOVE 'COMPLETE'         TO CKPT-STATUS
+              MOVE WS-RECORD-COUNT    TO CKPT-RECORD-COUNT
+              MOVE TRUCK-ID-IN        TO CKPT-LAST-TRUCK-ID
+              MOVE EMPLOYEE-ID-IN     TO CKPT-LAST-EMPLOYEE-ID
+              MOVE NUM-IN-STOCK-TOTAL TO CKPT-STOCK-TOTAL
+              MOVE PURCHASE-PRICE-TOTAL TO CKPT-PURCH-TOTAL
+              MOVE TOTAL-INVEN-COST   TO CKPT-INVEN-TOTAL
+              MOVE PROJ-REVENUE-TOTAL TO CKPT-PROJ-REVENUE
+              MOVE PROJ-PROFIT-TOTAL  TO CKPT-PROJ-PROFIT
+
+      * APPEND THE FINAL 'COMPLETE' RECORD JUST LIKE ANY OTHER
+      * CHECKPOINT (SEE 151-CHECKPOINT-WRITE-RTN) - IT DOESN'T NEED TO
+      * BE THE ONLY RECORD IN THE FILE SINCE RESTORE ALWAYS READS TO
+      * THE END AND USES WHATEVER IT FINDS THERE LAST.
+
+              IF WS-CKPT-FILE-OPEN NOT EQUAL 'YES'
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 MOVE 'YES' TO WS-CKPT-FILE-OPEN
+                 END-IF
+              WRITE CHECKPOINT-REC
 
               CLOSE    PR2FA22-Inven
+                       TRUCK-MASTER
+                       ITEM-MASTER
                        PIZZA-TRUCK-OUTPUT-FILE
+                       PIZZA-EMPLOYEE-RPT
+                       PIZZA-EXCEPTION-RPT
+                       PIZZA-REORDER-ALERT
+                       PIZZA-INVENTORY-HIST
+                       PIZZA-INVENTORY-CSV
+                       CHECKPOINT-FILE
 
               STOP RUN
            .
